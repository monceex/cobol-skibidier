@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYRPT.
+
+      *****************************************************************
+      *  Before this the day's results only existed as two separate
+      *  DD's nobody looked at together -- SKIBIDIER's TAXPYCL and
+      *  PUNCHER's LEDGER.  DLYRPT reads both and rolls them into one
+      *  consolidated daily report so the overnight batch produces a
+      *  single thing to review each morning.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXPYCL-FILE ASSIGN TO "TAXPYCL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAXPYCL-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEDGER-STATUS.
+           SELECT DLYRPT-FILE ASSIGN TO "DLYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DLYRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAXPYCL-FILE.
+       01  TAXPYCL-FILE-RECORD          PIC X(80).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-FILE-RECORD           PIC X(80).
+
+       FD  DLYRPT-FILE.
+       01  DLYRPT-FILE-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY TAXPYCL.
+       COPY LEDGER.
+
+       01  RPT-LINE                     PIC X(80) VALUE SPACES.
+
+       01  RPT-TAXPAYERS-DONE           PIC 9(05) VALUE ZERO.
+       01  RPT-BREAKDOWN.
+           05  RPT-CNT-SKIBIDI          PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-DOPDOP           PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-DOPYES           PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-YES              PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-DOP              PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-DIP              PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-DIPDIP           PIC 9(05) VALUE ZERO.
+           05  RPT-CNT-OTHER            PIC 9(05) VALUE ZERO.
+
+       01  RPT-CLOSS-COUNT              PIC 9(05) VALUE ZERO.
+       01  RPT-CLOSS-TOTAL              PIC 9(07) VALUE ZERO.
+       01  RPT-PAYOUT-COUNT             PIC 9(05) VALUE ZERO.
+       01  RPT-PAYOUT-TOTAL             PIC 9(07) VALUE ZERO.
+
+       01  TAXPYCL-STATUS               PIC X(02) VALUE SPACES.
+           88  TAXPYCL-OK                          VALUE "00".
+
+       01  LEDGER-STATUS                PIC X(02) VALUE SPACES.
+           88  LEDGER-OK                           VALUE "00".
+
+       01  DLYRPT-STATUS                PIC X(02) VALUE SPACES.
+           88  DLYRPT-OK                           VALUE "00".
+
+       01  RPT-SWITCHES.
+           05  RPT-TAXPYCL-DONE-SW      PIC X(01) VALUE "N".
+               88  RPT-TAXPYCL-DONE               VALUE "Y".
+           05  RPT-TAXPYCL-OPEN-SW      PIC X(01) VALUE "N".
+               88  RPT-TAXPYCL-OPEN                VALUE "Y".
+           05  RPT-LEDGER-DONE-SW       PIC X(01) VALUE "N".
+               88  RPT-LEDGER-DONE                 VALUE "Y".
+           05  RPT-LEDGER-OPEN-SW       PIC X(01) VALUE "N".
+               88  RPT-LEDGER-OPEN                 VALUE "Y".
+           05  RPT-DLYRPT-OPEN-SW       PIC X(01) VALUE "N".
+               88  RPT-DLYRPT-OPEN                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM TALLY-TAXPAYERS UNTIL RPT-TAXPYCL-DONE
+           PERFORM TALLY-LEDGER UNTIL RPT-LEDGER-DONE
+           PERFORM PRINT-REPORT
+           PERFORM FINALIZE-PROGRAM
+           STOP RUN.
+
+      *****************************************************************
+      *  INITIALIZE-PROGRAM - open SKIBIDIER's classification output
+      *  and PUNCHER's ledger for input, and the consolidated report
+      *  for output.  Either input file may legitimately be absent if
+      *  its producing step had nothing to report, so a failed OPEN
+      *  just leaves that source's totals at zero instead of erroring
+      *  the report step out.
+      *****************************************************************
+       INITIALIZE-PROGRAM.
+           OPEN INPUT TAXPYCL-FILE
+           IF TAXPYCL-OK
+               MOVE "Y" TO RPT-TAXPYCL-OPEN-SW
+           ELSE
+               DISPLAY "DLYRPT: TAXPYCL not available, status "
+                       TAXPYCL-STATUS
+               MOVE "Y" TO RPT-TAXPYCL-DONE-SW
+           END-IF
+
+           OPEN INPUT LEDGER-FILE
+           IF LEDGER-OK
+               MOVE "Y" TO RPT-LEDGER-OPEN-SW
+           ELSE
+               DISPLAY "DLYRPT: LEDGER not available, status "
+                       LEDGER-STATUS
+               MOVE "Y" TO RPT-LEDGER-DONE-SW
+           END-IF
+
+           OPEN OUTPUT DLYRPT-FILE
+           IF DLYRPT-OK
+               MOVE "Y" TO RPT-DLYRPT-OPEN-SW
+           ELSE
+               DISPLAY "DLYRPT: unable to open DLYRPT, status "
+                       DLYRPT-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  TALLY-TAXPAYERS - roll SKIBIDIER's per-taxpayer classification
+      *  records up into the same bucket counts as SKIBIDIER's own
+      *  end-of-run summary.
+      *****************************************************************
+       TALLY-TAXPAYERS.
+           READ TAXPYCL-FILE INTO TAXPYCL-RECORD
+               AT END
+                   MOVE "Y" TO RPT-TAXPYCL-DONE-SW
+           END-READ
+           IF NOT RPT-TAXPYCL-DONE
+               ADD 1 TO RPT-TAXPAYERS-DONE
+               EVALUATE TAXPYCL-WORD OF TAXPYCL-RECORD
+                   WHEN "Skibidi"
+                       ADD 1 TO RPT-CNT-SKIBIDI
+                   WHEN "DopDop"
+                       ADD 1 TO RPT-CNT-DOPDOP
+                   WHEN "DopYes"
+                       ADD 1 TO RPT-CNT-DOPYES
+                   WHEN "Yes"
+                       ADD 1 TO RPT-CNT-YES
+                   WHEN "Dop"
+                       ADD 1 TO RPT-CNT-DOP
+                   WHEN "Dip"
+                       ADD 1 TO RPT-CNT-DIP
+                   WHEN "DipDip"
+                       ADD 1 TO RPT-CNT-DIPDIP
+                   WHEN OTHER
+                       ADD 1 TO RPT-CNT-OTHER
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      *  TALLY-LEDGER - roll PUNCHER's coin-loss and payout entries
+      *  up into counts and totals for the consolidated report.
+      *****************************************************************
+       TALLY-LEDGER.
+           READ LEDGER-FILE INTO LEDGER-RECORD
+               AT END
+                   MOVE "Y" TO RPT-LEDGER-DONE-SW
+           END-READ
+           IF NOT RPT-LEDGER-DONE
+               EVALUATE TRUE
+                   WHEN LEDGER-IS-COIN-LOSS OF LEDGER-RECORD
+                       ADD 1 TO RPT-CLOSS-COUNT
+                       ADD LEDGER-AMOUNT OF LEDGER-RECORD
+                           TO RPT-CLOSS-TOTAL
+                   WHEN LEDGER-IS-PAYOUT OF LEDGER-RECORD
+                       ADD 1 TO RPT-PAYOUT-COUNT
+                       ADD LEDGER-AMOUNT OF LEDGER-RECORD
+                           TO RPT-PAYOUT-TOTAL
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      *  PRINT-REPORT - write the consolidated daily report combining
+      *  SKIBIDIER's classification breakdown and PUNCHER's ledger
+      *  activity into the single DLYRPT output.
+      *****************************************************************
+       PRINT-REPORT.
+           MOVE "Consolidated Daily Report" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "==========================" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "SKIBIDIER Classification Breakdown" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "-----------------------------------" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Skibidi . . . . . . " RPT-CNT-SKIBIDI
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "DopDop  . . . . . . " RPT-CNT-DOPDOP
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "DopYes  . . . . . . " RPT-CNT-DOPYES
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Yes . . . . . . . . " RPT-CNT-YES
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Dop . . . . . . . . " RPT-CNT-DOP
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Dip . . . . . . . . " RPT-CNT-DIP
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "DipDip  . . . . . . " RPT-CNT-DIPDIP
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Other . . . . . . . " RPT-CNT-OTHER
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "-----------------------------------" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Total . . . . . . . " RPT-TAXPAYERS-DONE
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "PUNCHER Coin Ledger Summary" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "-----------------------------------" TO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Coin-loss entries . " RPT-CLOSS-COUNT
+               "   total coins " RPT-CLOSS-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Payout entries  . . " RPT-PAYOUT-COUNT
+               "   total coins " RPT-PAYOUT-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+      *****************************************************************
+      *  WRITE-REPORT-LINE - common line-out paragraph so every line
+      *  of the report goes through the same open-checked WRITE.
+      *****************************************************************
+       WRITE-REPORT-LINE.
+           IF RPT-DLYRPT-OPEN
+               WRITE DLYRPT-FILE-RECORD FROM RPT-LINE
+           END-IF.
+
+      *****************************************************************
+      *  FINALIZE-PROGRAM - close whatever this run actually opened.
+      *****************************************************************
+       FINALIZE-PROGRAM.
+           IF RPT-TAXPYCL-OPEN
+               CLOSE TAXPYCL-FILE
+           END-IF
+           IF RPT-LEDGER-OPEN
+               CLOSE LEDGER-FILE
+           END-IF
+           IF RPT-DLYRPT-OPEN
+               CLOSE DLYRPT-FILE
+           END-IF.
+
+       END PROGRAM DLYRPT.
