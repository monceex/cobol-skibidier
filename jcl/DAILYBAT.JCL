@@ -0,0 +1,52 @@
+//DAILYBAT JOB (ACCTNO),'DAILY BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  DAILYBAT - overnight batch stream for the taxpayer/wizard
+//*  system.  Runs SKIBIDIER's taxpayer classification pass, then
+//*  PUNCHER's damage-transaction pass, then DLYRPT to roll both
+//*  steps' output into one consolidated report.  Each program used
+//*  to be launched by hand, one at a time -- this replaces that
+//*  with a single unattended job stream.
+//*
+//STEP010  EXEC PGM=SKIBIDIER
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TAXPYIN  DD   DSN=PROD.SKIBIDI.TAXPYIN,DISP=SHR
+//TAXPYCL  DD   DSN=PROD.SKIBIDI.TAXPYCL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MOD7RUL  DD   DSN=PROD.SKIBIDI.MOD7RUL,DISP=SHR
+//SKICKPT  DD   DSN=PROD.SKIBIDI.SKICKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SKIREJ   DD   DSN=PROD.SKIBIDI.SKIREJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PUNCHER,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DMGTRAN  DD   DSN=PROD.PUNCHER.DMGTRAN,DISP=SHR
+//WIZSTATE DD   DSN=PROD.PUNCHER.WIZSTATE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//LEDGER   DD   DSN=PROD.PUNCHER.LEDGER,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PUNREJ   DD   DSN=PROD.PUNCHER.PUNREJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=DLYRPT,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TAXPYCL  DD   DSN=PROD.SKIBIDI.TAXPYCL,DISP=SHR
+//LEDGER   DD   DSN=PROD.PUNCHER.LEDGER,DISP=SHR
+//DLYRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
