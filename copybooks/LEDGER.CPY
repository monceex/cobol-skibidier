@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  LEDGER.CPY
+      *  Auditable record of every coin movement PUNCHER causes -
+      *  a SHARE deduction when the wizard's pouch springs a leak, or
+      *  the full WIZARD-GOLD payout when the wizard perishes.
+      *****************************************************************
+       01  LEDGER-RECORD                 VALUE SPACES.
+           05  LEDGER-DATE               PIC 9(08).
+           05  LEDGER-TXN-ID             PIC X(09).
+           05  LEDGER-EVENT-TYPE         PIC X(06).
+               88  LEDGER-IS-COIN-LOSS       VALUE "CLOSS ".
+               88  LEDGER-IS-PAYOUT          VALUE "PAYOUT".
+           05  LEDGER-AMOUNT             PIC 9(03).
+           05  FILLER                    PIC X(54).
