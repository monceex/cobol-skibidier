@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  TAXPYIN.CPY
+      *  Record layout for the SKIBIDIER taxpayer input file.
+      *  The first record is the header, carrying the taxpayer count
+      *  that used to be keyed in at the STOP-AT prompt.  Every record
+      *  after it is a detail record naming one taxpayer to skibidi.
+      *****************************************************************
+       01  TAXPYIN-RECORD.
+           05  TAXPYIN-REC-TYPE          PIC X(01).
+               88  TAXPYIN-IS-HEADER         VALUE "H".
+               88  TAXPYIN-IS-DETAIL         VALUE "D".
+           05  TAXPYIN-REC-DATA          PIC X(79).
+
+       01  TAXPYIN-HEADER-RECORD REDEFINES TAXPYIN-RECORD.
+           05  TAXPYIN-HDR-TYPE          PIC X(01).
+           05  TAXPYIN-HDR-STOP-AT       PIC 9(05).
+           05  FILLER                    PIC X(74).
+
+       01  TAXPYIN-DETAIL-RECORD REDEFINES TAXPYIN-RECORD.
+           05  TAXPYIN-DTL-TYPE          PIC X(01).
+           05  TAXPYIN-DTL-TAXPAYER-ID   PIC X(09).
+           05  FILLER                    PIC X(70).
