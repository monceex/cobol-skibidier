@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  MOD7RUL.CPY
+      *  One record per MOD7 remainder (0-6), giving the WORD value
+      *  SKIBIDIER should produce for that remainder.  Lets the
+      *  classification scheme be updated by editing MOD7RUL between
+      *  runs instead of changing the EVALUATE in the program.
+      *****************************************************************
+       01  MOD7RUL-RECORD                VALUE SPACES.
+           05  MOD7RUL-KEY               PIC 9(01).
+           05  MOD7RUL-WORD              PIC X(07).
+           05  FILLER                    PIC X(72).
