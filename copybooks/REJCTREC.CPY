@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  REJCTREC.CPY
+      *  Shared reject-record layout for input values that fail
+      *  validation before they reach a COMPUTE or EVALUATE -- used by
+      *  both SKIBIDIER (STOP-AT) and PUNCHER (DAMAGE) so a bad entry
+      *  leaves a durable, reason-coded trail instead of just being
+      *  let through.
+      *****************************************************************
+       01  REJCTREC-RECORD                VALUE SPACES.
+           05  REJCTREC-SOURCE             PIC X(08).
+           05  REJCTREC-KEY-VALUE          PIC X(09).
+           05  REJCTREC-BAD-VALUE          PIC X(09).
+           05  REJCTREC-REASON-CODE        PIC X(04).
+               88  REJCTREC-NOT-NUMERIC        VALUE "R001".
+               88  REJCTREC-OUT-OF-RANGE       VALUE "R002".
+               88  REJCTREC-BAD-RECORD-TYPE    VALUE "R003".
+           05  REJCTREC-REASON-TEXT        PIC X(40).
+           05  FILLER                      PIC X(10).
