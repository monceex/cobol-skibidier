@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DMGTRAN.CPY
+      *  One record per punch transaction PUNCHER is to apply against
+      *  the wizard in a single batch run.
+      *****************************************************************
+       01  DMGTRAN-RECORD                VALUE SPACES.
+           05  DMGTRAN-TXN-ID            PIC X(09).
+           05  DMGTRAN-DAMAGE            PIC 9(03).
+           05  FILLER                    PIC X(68).
