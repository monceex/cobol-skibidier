@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  SKICKPT.CPY
+      *  Restart checkpoint record for SKIBIDIER.  Written to the
+      *  SKICKPT file every CHECKPOINT-INTERVAL taxpayers so a rerun
+      *  can pick up where the last one left off instead of starting
+      *  the whole batch over from taxpayer 1.
+      *****************************************************************
+       01  SKICKPT-RECORD                VALUE SPACES.
+           05  SKICKPT-I                 PIC 9(05).
+           05  SKICKPT-STEP              PIC 9(05).
+           05  FILLER                    PIC X(70).
