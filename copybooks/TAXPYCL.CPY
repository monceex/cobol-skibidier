@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TAXPYCL.CPY
+      *  Output record for SKIBIDIER's TAXPYCL classification file.
+      *  Pairs each taxpayer ID with the WORD its MOD7 EVALUATE
+      *  produced so downstream systems can consume the result without
+      *  scraping the console log.
+      *****************************************************************
+       01  TAXPYCL-RECORD                VALUE SPACES.
+           05  TAXPYCL-TAXPAYER-ID       PIC X(09).
+           05  TAXPYCL-WORD              PIC X(07).
+           05  FILLER                    PIC X(64).
