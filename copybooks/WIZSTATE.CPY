@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  WIZSTATE.CPY
+      *  Carries WIZARD-HEALTH and WIZARD-GOLD forward from one
+      *  PUNCHER run to the next so damage and coin loss actually
+      *  accumulate across the day instead of resetting every time the
+      *  program starts.
+      *****************************************************************
+       01  WIZSTATE-RECORD                VALUE SPACES.
+           05  WIZSTATE-HEALTH           PIC 9(03).
+           05  WIZSTATE-GOLD             PIC 9(03).
+           05  FILLER                    PIC X(74).
