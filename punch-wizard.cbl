@@ -1,11 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PUNCHER.
 
+      *****************************************************************
+      *  PUNCHER used to ACCEPT a single DAMAGE value and quit, so a
+      *  day's worth of punch transactions meant launching it over and
+      *  over by hand.  It now loops over the DMGTRAN transaction file
+      *  and reports one WIZARD-HEALTH/WIZARD-GOLD outcome per punch.
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DMGTRAN-FILE ASSIGN TO "DMGTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DMGTRAN-STATUS.
+           SELECT WIZSTATE-FILE ASSIGN TO "WIZSTATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WIZSTATE-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEDGER-STATUS.
+           SELECT PUNREJ-FILE ASSIGN TO "PUNREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PUNREJ-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DMGTRAN-FILE.
+       01  DMGTRAN-FILE-RECORD          PIC X(80).
+
+       FD  WIZSTATE-FILE.
+       01  WIZSTATE-FILE-RECORD         PIC X(80).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-FILE-RECORD           PIC X(80).
+
+       FD  PUNREJ-FILE.
+       01  PUNREJ-FILE-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY DMGTRAN.
+       COPY WIZSTATE.
+       COPY LEDGER.
+       COPY REJCTREC.
+
+       01  LEDGER-TODAY          PIC 9(08) VALUE ZEROS.
+
        01  CURRENT-TIME          PIC 9(1) VALUE ZEROS.
        01  TIMESTAMP-NUMBER      PIC 9(1) VALUE ZEROS.
        01  RESULT                PIC 9(3) VALUE ZEROS.
@@ -13,49 +52,302 @@
        01  WIZARD-GOLD           PIC 9(3) VALUE ZEROS.
        01  DAMAGE                PIC 9(3) VALUE ZEROS.
        01  SHARE                 PIC 9(2) VALUE ZEROS.
+       01  TXN-ID                PIC X(09) VALUE SPACES.
+
+       01  DMGTRAN-STATUS        PIC X(02) VALUE SPACES.
+           88  DMGTRAN-OK                    VALUE "00".
+
+       01  WIZSTATE-STATUS       PIC X(02) VALUE SPACES.
+           88  WIZSTATE-OK                   VALUE "00".
+
+       01  LEDGER-STATUS         PIC X(02) VALUE SPACES.
+           88  LEDGER-OK                     VALUE "00".
+
+       01  PUNREJ-STATUS         PIC X(02) VALUE SPACES.
+           88  PUNREJ-OK                     VALUE "00".
+
+       01  PUN-SWITCHES.
+           05  PUN-DONE-SW       PIC X(01) VALUE "N".
+               88  PUN-DONE                  VALUE "Y".
+           05  PUN-STATE-FOUND-SW PIC X(01) VALUE "N".
+               88  PUN-STATE-FOUND            VALUE "Y".
+           05  PUN-DMGTRAN-OPEN-SW PIC X(01) VALUE "N".
+               88  PUN-DMGTRAN-OPEN            VALUE "Y".
+           05  PUN-LEDGER-OPEN-SW PIC X(01) VALUE "N".
+               88  PUN-LEDGER-OPEN             VALUE "Y".
+           05  PUN-LEDGER-EXISTS-SW PIC X(01) VALUE "N".
+               88  PUN-LEDGER-EXISTS           VALUE "Y".
+           05  PUN-REJ-OPEN-SW    PIC X(01) VALUE "N".
+               88  PUN-REJ-OPEN                VALUE "Y".
+           05  PUN-DAMAGE-VALID-SW PIC X(01) VALUE "Y".
+               88  PUN-DAMAGE-VALID            VALUE "Y".
 
        PROCEDURE DIVISION.
 
-           ACCEPT CURRENT-TIME FROM DATE.
-           
-
-           MOVE CURRENT-TIME TO TIMESTAMP-NUMBER.
-
-           COMPUTE RESULT = TIMESTAMP-NUMBER * TIMESTAMP-NUMBER * 2.
-
-           MOVE RESULT TO WIZARD-GOLD.
-           
-           COMPUTE SHARE = WIZARD-GOLD / 3.
-           
-           DISPLAY "Enter the amount of damage: "
-           ACCEPT DAMAGE.
-
-           IF DAMAGE >= WIZARD-HEALTH
-               DISPLAY ""
-               DISPLAY "Making punch with power - " DAMAGE
-               DISPLAY ""
-               DISPLAY "What did you do? You're a criminal, shame on you"
-               DISPLAY ""
-               DISPLAY "The wizard has perished and dropped " WIZARD-GOLD " coins"
-               STOP RUN
-           END-IF.
-           
-           IF WIZARD-HEALTH - DAMAGE < 21
-               DISPLAY ""
-               DISPLAY "Making punch with power - " DAMAGE
-               DISPLAY ""
-               DISPLAY "bANG, uh?..."
-               DISPLAY ""
-               DISPLAY "The wizard survived, but " SHARE " of his coins has fallen out."
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM PROCESS-TRANSACTIONS UNTIL PUN-DONE
+           PERFORM FINALIZE-PROGRAM
+           STOP RUN.
+
+      *****************************************************************
+      *  INITIALIZE-PROGRAM - pick up WIZARD-HEALTH and WIZARD-GOLD
+      *  where the last run left them.  Only a brand-new wizard (no
+      *  WIZSTATE on file yet) gets its gold rolled off today's
+      *  timestamp the way a single ACCEPT DAMAGE run used to.
+      *****************************************************************
+       INITIALIZE-PROGRAM.
+           ACCEPT LEDGER-TODAY FROM DATE YYYYMMDD
+           PERFORM LOAD-WIZARD-STATE
+           IF NOT PUN-STATE-FOUND
+               ACCEPT CURRENT-TIME FROM DATE
+               MOVE CURRENT-TIME TO TIMESTAMP-NUMBER
+               COMPUTE RESULT = TIMESTAMP-NUMBER * TIMESTAMP-NUMBER * 2
+               MOVE RESULT TO WIZARD-GOLD
+           END-IF
+
+           IF WIZARD-HEALTH = 0
+               DISPLAY "PUNCHER: the wizard has already perished, "
+                       "nothing left to punch"
+               MOVE "Y" TO PUN-DONE-SW
            ELSE
-               DISPLAY ""
-               DISPLAY "Making punch with power - " DAMAGE
-               DISPLAY ""
-               DISPLAY "Nah, even an old man can handle it like a champ."
-               DISPLAY ""
-               DISPLAY "The wizard is fine, his pouch is full of coins."
+               OPEN INPUT DMGTRAN-FILE
+               IF DMGTRAN-OK
+                   MOVE "Y" TO PUN-DMGTRAN-OPEN-SW
+               ELSE
+                   DISPLAY "PUNCHER: unable to open DMGTRAN, status "
+                           DMGTRAN-STATUS
+                   MOVE "Y" TO PUN-DONE-SW
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               PERFORM OPEN-LEDGER
+               PERFORM OPEN-PUNREJ
            END-IF.
 
-           STOP RUN.
+      *****************************************************************
+      *  OPEN-PUNREJ - open the reject file for DAMAGE entries that
+      *  fail validation before they reach the punch calculations.
+      *****************************************************************
+       OPEN-PUNREJ.
+           OPEN OUTPUT PUNREJ-FILE
+           IF PUNREJ-OK
+               MOVE "Y" TO PUN-REJ-OPEN-SW
+           END-IF.
+
+      *****************************************************************
+      *  OPEN-LEDGER - LEDGER is a running audit trail, not a
+      *  per-run snapshot, so an existing LEDGER is appended to rather
+      *  than replaced.  Probe with OPEN INPUT first to find out
+      *  whether a prior LEDGER is already on file.
+      *****************************************************************
+       OPEN-LEDGER.
+           OPEN INPUT LEDGER-FILE
+           IF LEDGER-OK
+               MOVE "Y" TO PUN-LEDGER-EXISTS-SW
+               CLOSE LEDGER-FILE
+           END-IF
+
+           IF PUN-LEDGER-EXISTS
+               OPEN EXTEND LEDGER-FILE
+           ELSE
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           IF LEDGER-OK
+               MOVE "Y" TO PUN-LEDGER-OPEN-SW
+           ELSE
+               DISPLAY "PUNCHER: unable to open LEDGER, status "
+                       LEDGER-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  LOAD-WIZARD-STATE - read WIZARD-HEALTH and WIZARD-GOLD back
+      *  from the prior run's WIZSTATE, if one exists.
+      *****************************************************************
+       LOAD-WIZARD-STATE.
+           OPEN INPUT WIZSTATE-FILE
+           IF WIZSTATE-OK
+               READ WIZSTATE-FILE INTO WIZSTATE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WIZSTATE-HEALTH OF WIZSTATE-RECORD
+                           TO WIZARD-HEALTH
+                       MOVE WIZSTATE-GOLD OF WIZSTATE-RECORD
+                           TO WIZARD-GOLD
+                       MOVE "Y" TO PUN-STATE-FOUND-SW
+               END-READ
+               CLOSE WIZSTATE-FILE
+           END-IF.
+
+      *****************************************************************
+      *  PROCESS-TRANSACTIONS - one punch transaction per pass.  Once
+      *  the wizard perishes there is nothing left to punch, so the
+      *  rest of the batch is left unprocessed.
+      *****************************************************************
+       PROCESS-TRANSACTIONS.
+           READ DMGTRAN-FILE INTO DMGTRAN-RECORD
+               AT END
+                   MOVE "Y" TO PUN-DONE-SW
+           END-READ
+           IF NOT PUN-DONE
+               MOVE DMGTRAN-TXN-ID OF DMGTRAN-RECORD TO TXN-ID
+               PERFORM VALIDATE-DAMAGE
+               IF PUN-DAMAGE-VALID
+                   MOVE DMGTRAN-DAMAGE OF DMGTRAN-RECORD TO DAMAGE
+                   COMPUTE SHARE = WIZARD-GOLD / 3
+
+                   IF DAMAGE >= WIZARD-HEALTH
+                       PERFORM APPLY-FATAL-PUNCH
+                       PERFORM WRITE-PAYOUT-LEDGER-ENTRY
+                       MOVE ZERO TO WIZARD-HEALTH
+                       MOVE ZERO TO WIZARD-GOLD
+                       MOVE "Y" TO PUN-DONE-SW
+                   ELSE
+                       IF WIZARD-HEALTH - DAMAGE < 21
+                           PERFORM APPLY-COIN-LOSS-PUNCH
+                           PERFORM WRITE-COIN-LOSS-LEDGER-ENTRY
+                           SUBTRACT SHARE FROM WIZARD-GOLD
+                       ELSE
+                           PERFORM APPLY-CLEAN-PUNCH
+                       END-IF
+                       SUBTRACT DAMAGE FROM WIZARD-HEALTH
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  VALIDATE-DAMAGE - DAMAGE used to flow straight from ACCEPT
+      *  into the punch calculations with nothing checking it.  A
+      *  transaction with a non-numeric or non-positive DAMAGE is
+      *  rejected and skipped instead of corrupting WIZARD-HEALTH.
+      *****************************************************************
+       VALIDATE-DAMAGE.
+           MOVE "Y" TO PUN-DAMAGE-VALID-SW
+           EVALUATE TRUE
+               WHEN DMGTRAN-DAMAGE OF DMGTRAN-RECORD NOT NUMERIC
+                   MOVE "DAMAGE  " TO REJCTREC-SOURCE
+                   MOVE TXN-ID TO REJCTREC-KEY-VALUE
+                   MOVE DMGTRAN-DAMAGE OF DMGTRAN-RECORD
+                       TO REJCTREC-BAD-VALUE
+                   MOVE "R001" TO REJCTREC-REASON-CODE
+                   MOVE "DAMAGE is not numeric"
+                       TO REJCTREC-REASON-TEXT
+                   PERFORM WRITE-PUNREJ-RECORD
+                   MOVE "N" TO PUN-DAMAGE-VALID-SW
+               WHEN DMGTRAN-DAMAGE OF DMGTRAN-RECORD = ZERO
+                   MOVE "DAMAGE  " TO REJCTREC-SOURCE
+                   MOVE TXN-ID TO REJCTREC-KEY-VALUE
+                   MOVE DMGTRAN-DAMAGE OF DMGTRAN-RECORD
+                       TO REJCTREC-BAD-VALUE
+                   MOVE "R002" TO REJCTREC-REASON-CODE
+                   MOVE "DAMAGE must be greater than zero"
+                       TO REJCTREC-REASON-TEXT
+                   PERFORM WRITE-PUNREJ-RECORD
+                   MOVE "N" TO PUN-DAMAGE-VALID-SW
+           END-EVALUATE.
+
+      *****************************************************************
+      *  WRITE-PUNREJ-RECORD - common line-out paragraph for rejected
+      *  PUNCHER input.
+      *****************************************************************
+       WRITE-PUNREJ-RECORD.
+           IF PUN-REJ-OPEN
+               WRITE PUNREJ-FILE-RECORD FROM REJCTREC-RECORD
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-COIN-LOSS-LEDGER-ENTRY - record the SHARE about to be
+      *  deducted from WIZARD-GOLD.
+      *****************************************************************
+       WRITE-COIN-LOSS-LEDGER-ENTRY.
+           IF PUN-LEDGER-OPEN
+               MOVE LEDGER-TODAY TO LEDGER-DATE OF LEDGER-RECORD
+               MOVE TXN-ID TO LEDGER-TXN-ID OF LEDGER-RECORD
+               MOVE "CLOSS " TO LEDGER-EVENT-TYPE OF LEDGER-RECORD
+               MOVE SHARE TO LEDGER-AMOUNT OF LEDGER-RECORD
+               WRITE LEDGER-FILE-RECORD FROM LEDGER-RECORD
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-PAYOUT-LEDGER-ENTRY - record the full WIZARD-GOLD
+      *  payout dropped when the wizard perishes.
+      *****************************************************************
+       WRITE-PAYOUT-LEDGER-ENTRY.
+           IF PUN-LEDGER-OPEN
+               MOVE LEDGER-TODAY TO LEDGER-DATE OF LEDGER-RECORD
+               MOVE TXN-ID TO LEDGER-TXN-ID OF LEDGER-RECORD
+               MOVE "PAYOUT" TO LEDGER-EVENT-TYPE OF LEDGER-RECORD
+               MOVE WIZARD-GOLD TO LEDGER-AMOUNT OF LEDGER-RECORD
+               WRITE LEDGER-FILE-RECORD FROM LEDGER-RECORD
+           END-IF.
+
+      *****************************************************************
+      *  APPLY-FATAL-PUNCH - DAMAGE finally caught up with the wizard.
+      *****************************************************************
+       APPLY-FATAL-PUNCH.
+           DISPLAY ""
+           DISPLAY TXN-ID ": Making punch with power - " DAMAGE
+           DISPLAY ""
+           DISPLAY "What did you do? You're a criminal, shame on you"
+           DISPLAY ""
+           DISPLAY "The wizard has perished and dropped " WIZARD-GOLD
+                   " coins".
+
+      *****************************************************************
+      *  APPLY-COIN-LOSS-PUNCH - the wizard survives but the punch was
+      *  hard enough to knock some of his coins loose.
+      *****************************************************************
+       APPLY-COIN-LOSS-PUNCH.
+           DISPLAY ""
+           DISPLAY TXN-ID ": Making punch with power - " DAMAGE
+           DISPLAY ""
+           DISPLAY "bANG, uh?..."
+           DISPLAY ""
+           DISPLAY "The wizard survived, but " SHARE
+                   " of his coins has fallen out.".
+
+      *****************************************************************
+      *  APPLY-CLEAN-PUNCH - the wizard shrugs the punch off.
+      *****************************************************************
+       APPLY-CLEAN-PUNCH.
+           DISPLAY ""
+           DISPLAY TXN-ID ": Making punch with power - " DAMAGE
+           DISPLAY ""
+           DISPLAY "Nah, even an old man can handle it like a champ."
+           DISPLAY ""
+           DISPLAY "The wizard is fine, his pouch is full of coins.".
+
+      *****************************************************************
+      *  FINALIZE-PROGRAM - close the transaction file and drop the
+      *  wizard's current health and gold to WIZSTATE for next run.
+      *****************************************************************
+       FINALIZE-PROGRAM.
+           PERFORM SAVE-WIZARD-STATE
+           IF PUN-DMGTRAN-OPEN
+               CLOSE DMGTRAN-FILE
+           END-IF
+           IF PUN-LEDGER-OPEN
+               CLOSE LEDGER-FILE
+           END-IF
+           IF PUN-REJ-OPEN
+               CLOSE PUNREJ-FILE
+           END-IF.
+
+      *****************************************************************
+      *  SAVE-WIZARD-STATE - write the current health and gold back to
+      *  WIZSTATE so the next run carries them forward.
+      *****************************************************************
+       SAVE-WIZARD-STATE.
+           MOVE WIZARD-HEALTH TO WIZSTATE-HEALTH OF WIZSTATE-RECORD
+           MOVE WIZARD-GOLD TO WIZSTATE-GOLD OF WIZSTATE-RECORD
+           OPEN OUTPUT WIZSTATE-FILE
+           IF WIZSTATE-OK
+               WRITE WIZSTATE-FILE-RECORD FROM WIZSTATE-RECORD
+               CLOSE WIZSTATE-FILE
+           ELSE
+               DISPLAY "PUNCHER: unable to open WIZSTATE, status "
+                       WIZSTATE-STATUS
+           END-IF.
 
-       END PROGRAM MultiplyTimestamp.
+       END PROGRAM PUNCHER.
