@@ -1,61 +1,519 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SKIBIDIER.
 
+      *****************************************************************
+      *  SKIBIDIER used to sit at an ACCEPT prompt waiting for someone
+      *  to key in STOP-AT every morning.  It now reads the taxpayer
+      *  count and the taxpayer IDs from TAXPYIN so the job can run
+      *  unattended overnight.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXPYIN-FILE ASSIGN TO "TAXPYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAXPYIN-STATUS.
+           SELECT TAXPYCL-FILE ASSIGN TO "TAXPYCL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAXPYCL-STATUS.
+           SELECT SKICKPT-FILE ASSIGN TO "SKICKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKICKPT-STATUS.
+           SELECT MOD7RUL-FILE ASSIGN TO "MOD7RUL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOD7RUL-STATUS.
+           SELECT SKIREJ-FILE ASSIGN TO "SKIREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKIREJ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAXPYIN-FILE.
+       01  TAXPYIN-FILE-RECORD          PIC X(80).
+
+       FD  TAXPYCL-FILE.
+       01  TAXPYCL-FILE-RECORD          PIC X(80).
+
+       FD  SKICKPT-FILE.
+       01  SKICKPT-FILE-RECORD          PIC X(80).
+
+       FD  MOD7RUL-FILE.
+       01  MOD7RUL-FILE-RECORD          PIC X(80).
+
+       FD  SKIREJ-FILE.
+       01  SKIREJ-FILE-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 I         PIC 99     VALUE 1.
-       01 STOP-AT   PIC 99.
-       01 STEP      PIC 99     VALUE 1.
-       01 MOD7      PIC 99.
-       01 WORD      PIC X(7).
+       COPY TAXPYIN.
+       COPY TAXPYCL.
+       COPY SKICKPT.
+       COPY MOD7RUL.
+       COPY REJCTREC.
+
+       01  I                PIC 9(05) COMP VALUE 1.
+       01  STOP-AT          PIC 9(05) VALUE ZEROS.
+       01  STEP             PIC 9(05)      VALUE 1.
+       01  MOD7             PIC 99.
+       01  MOD7RUL-KEY-WK   PIC 9(01)    VALUE ZERO.
+       01  WORD             PIC X(7).
+       01  TAXPAYER-ID      PIC X(09)      VALUE SPACES.
+       01  TAXPAYERS-DONE   PIC 9(05)      VALUE ZEROS.
+       01  SKI-CKPT-INTERVAL PIC 9(02) COMP VALUE 1.
+       01  SKI-CKPT-COUNT    PIC 9(02) COMP VALUE ZERO.
+       01  SKI-SKIP-COUNT    PIC 9(05) COMP VALUE ZERO.
+       01  SKI-SKIP-TARGET   PIC 9(05) COMP VALUE ZERO.
+
+       01  TAXPYIN-STATUS   PIC X(02)      VALUE SPACES.
+           88  TAXPYIN-OK                     VALUE "00".
+           88  TAXPYIN-EOF                    VALUE "10".
+
+       01  TAXPYCL-STATUS   PIC X(02)      VALUE SPACES.
+           88  TAXPYCL-OK                     VALUE "00".
+
+       01  SKICKPT-STATUS   PIC X(02)      VALUE SPACES.
+           88  SKICKPT-OK                     VALUE "00".
+
+       01  MOD7RUL-STATUS   PIC X(02)      VALUE SPACES.
+           88  MOD7RUL-OK                     VALUE "00".
+
+       01  SKIREJ-STATUS    PIC X(02)      VALUE SPACES.
+           88  SKIREJ-OK                      VALUE "00".
+
+       01  SKI-SWITCHES.
+           05  SKI-DONE-SW  PIC X(01)      VALUE "N".
+               88  SKI-DONE                   VALUE "Y".
+           05  SKI-RESTART-SW PIC X(01)    VALUE "N".
+               88  SKI-RESTARTING             VALUE "Y".
+           05  MOD7RUL-DONE-SW PIC X(01)   VALUE "N".
+               88  MOD7RUL-DONE                VALUE "Y".
+           05  SKIREJ-OPEN-SW PIC X(01)    VALUE "N".
+               88  SKIREJ-OPEN                 VALUE "Y".
+           05  TAXPYCL-OPEN-SW PIC X(01)   VALUE "N".
+               88  TAXPYCL-OPEN                VALUE "Y".
+           05  SKI-COMPLETE-SW PIC X(01)   VALUE "N".
+               88  SKI-COMPLETE                VALUE "Y".
+           05  MOD7RUL-KEY-VALID-SW PIC X(01) VALUE "Y".
+               88  MOD7RUL-KEY-VALID            VALUE "Y".
+           05  TAXPYIN-DETAIL-VALID-SW PIC X(01) VALUE "Y".
+               88  TAXPYIN-DETAIL-VALID          VALUE "Y".
+           05  TAXPYIN-OPEN-SW PIC X(01)   VALUE "N".
+               88  TAXPYIN-OPEN                 VALUE "Y".
 
-       01 SKIBIDI    PIC X(7)  VALUE "Skibidi".
-       01 DOP        PIC X(3)  VALUE "Dop".
-       01 YES        PIC X(3)  VALUE "Yes".
-       01 DIP        PIC X(3)  VALUE "Dip".
+      *****************************************************************
+      *  MOD7-TABLE - the MOD7-to-WORD mapping, loaded from MOD7RUL at
+      *  start-up.  Pre-seeded with the classic Skibidi/Dop/Yes/Dip
+      *  combinations so the program still runs sensibly if MOD7RUL is
+      *  missing.
+      *****************************************************************
+       01  MOD7-DEFAULT-WORDS.
+           05  FILLER                    PIC X(07) VALUE "DipDip ".
+           05  FILLER                    PIC X(07) VALUE "Skibidi".
+           05  FILLER                    PIC X(07) VALUE "DopDop ".
+           05  FILLER                    PIC X(07) VALUE "DopYes ".
+           05  FILLER                    PIC X(07) VALUE "Yes    ".
+           05  FILLER                    PIC X(07) VALUE "Skibidi".
+           05  FILLER                    PIC X(07) VALUE "Dop    ".
+
+       01  MOD7-TABLE REDEFINES MOD7-DEFAULT-WORDS.
+           05  MOD7-ENTRY OCCURS 7 TIMES.
+               10  MOD7-TBL-WORD         PIC X(07).
+
+      *****************************************************************
+      *  SKI-BREAKDOWN - per-bucket tallies for the end-of-run
+      *  classification-breakdown report.
+      *****************************************************************
+       01  SKI-BREAKDOWN.
+           05  SKI-CNT-SKIBIDI           PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-DOPDOP            PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-DOPYES            PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-YES               PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-DOP               PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-DIP               PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-DIPDIP            PIC 9(05) VALUE ZERO.
+           05  SKI-CNT-OTHER             PIC 9(05) VALUE ZERO.
 
        PROCEDURE DIVISION.
-           DISPLAY "How many taxpayers are going to be skibidied?"
-           DISPLAY ""
-           ACCEPT STOP-AT
-
-           PERFORM UNTIL I > STOP-AT
-               MOVE SPACES TO WORD
-               COMPUTE MOD7 = FUNCTION MOD(STEP 7)
-
-               EVALUATE MOD7
-                   WHEN 1
-                       MOVE SKIBIDI TO WORD
-                   WHEN 2
-                       STRING DOP DELIMITED BY SIZE
-                              DOP DELIMITED BY SIZE
-                              INTO WORD
-                   WHEN 3
-                       STRING DOP DELIMITED BY SIZE
-                              YES DELIMITED BY SIZE
-                              INTO WORD
-                   WHEN 4
-                       MOVE YES TO WORD
-                   WHEN 5
-                       MOVE SKIBIDI TO WORD
-                   WHEN 6
-                       MOVE DOP TO WORD
-                   WHEN 0
-                       STRING DIP DELIMITED BY SIZE
-                              DIP DELIMITED BY SIZE
-                              INTO WORD
-               END-EVALUATE
-
-               DISPLAY WORD
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM PROCESS-TAXPAYERS UNTIL SKI-DONE
+           PERFORM FINALIZE-PROGRAM
+           STOP RUN.
+
+      *****************************************************************
+      *  INITIALIZE-PROGRAM - open the taxpayer file, pull STOP-AT off
+      *  the header record instead of ACCEPTing it from a human, and
+      *  pick up a prior checkpoint if this is a restart run.
+      *****************************************************************
+       INITIALIZE-PROGRAM.
+           OPEN OUTPUT SKIREJ-FILE
+           IF SKIREJ-OK
+               MOVE "Y" TO SKIREJ-OPEN-SW
+           END-IF
+           PERFORM LOAD-MOD7-RULES
+           PERFORM CHECK-FOR-CHECKPOINT
+           OPEN INPUT TAXPYIN-FILE
+           IF NOT TAXPYIN-OK
+               DISPLAY "SKIBIDIER: unable to open TAXPYIN, status "
+                       TAXPYIN-STATUS
+               MOVE "Y" TO SKI-DONE-SW
+               MOVE ZEROS TO STOP-AT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO TAXPYIN-OPEN-SW
+               READ TAXPYIN-FILE INTO TAXPYIN-RECORD
+                   AT END
+                       MOVE "Y" TO SKI-DONE-SW
+                       MOVE ZEROS TO STOP-AT
+                       MOVE 8 TO RETURN-CODE
+               END-READ
+               IF NOT SKI-DONE
+                   IF NOT TAXPYIN-IS-HEADER
+                       MOVE "TAXPYIN " TO REJCTREC-SOURCE
+                       MOVE SPACES TO REJCTREC-KEY-VALUE
+                       MOVE TAXPYIN-REC-TYPE TO REJCTREC-BAD-VALUE
+                       MOVE "R003" TO REJCTREC-REASON-CODE
+                       MOVE "TAXPYIN first record is not a header (H)"
+                           TO REJCTREC-REASON-TEXT
+                       PERFORM WRITE-SKIREJ-RECORD
+                       MOVE "Y" TO SKI-DONE-SW
+                       MOVE ZEROS TO STOP-AT
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       MOVE TAXPYIN-HDR-STOP-AT OF TAXPYIN-HEADER-RECORD
+                           TO STOP-AT
+                       PERFORM VALIDATE-STOP-AT
+                   END-IF
+               END-IF
+           END-IF
+           IF SKI-RESTARTING
+               OPEN EXTEND TAXPYCL-FILE
+               MOVE I TO SKI-SKIP-TARGET
+               SUBTRACT 1 FROM SKI-SKIP-TARGET
+               PERFORM SKIP-PROCESSED-RECORDS
+                   UNTIL SKI-SKIP-COUNT >= SKI-SKIP-TARGET
+                       OR SKI-DONE
+           ELSE
+               OPEN OUTPUT TAXPYCL-FILE
+           END-IF
+           IF TAXPYCL-OK
+               MOVE "Y" TO TAXPYCL-OPEN-SW
+           ELSE
+               DISPLAY "SKIBIDIER: unable to open TAXPYCL, status "
+                       TAXPYCL-STATUS
+               MOVE "Y" TO SKI-DONE-SW
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+      *****************************************************************
+      *  VALIDATE-STOP-AT - STOP-AT used to be typed at an ACCEPT
+      *  prompt with nothing checking it before it drove the whole
+      *  PERFORM UNTIL loop.  Now that it comes off TAXPYIN it gets
+      *  the same scrutiny a keyed entry should always have had: a
+      *  non-numeric or non-positive value is rejected instead of
+      *  being trusted, and the run ends with nothing to skibidi
+      *  rather than behaving unpredictably.
+      *****************************************************************
+       VALIDATE-STOP-AT.
+           EVALUATE TRUE
+               WHEN TAXPYIN-HDR-STOP-AT OF TAXPYIN-HEADER-RECORD
+                       NOT NUMERIC
+                   MOVE "STOP-AT " TO REJCTREC-SOURCE
+                   MOVE SPACES TO REJCTREC-KEY-VALUE
+                   MOVE TAXPYIN-HDR-STOP-AT OF TAXPYIN-HEADER-RECORD
+                       TO REJCTREC-BAD-VALUE
+                   MOVE "R001" TO REJCTREC-REASON-CODE
+                   MOVE "STOP-AT is not numeric"
+                       TO REJCTREC-REASON-TEXT
+                   PERFORM WRITE-SKIREJ-RECORD
+                   MOVE "Y" TO SKI-DONE-SW
+                   MOVE ZEROS TO STOP-AT
+                   MOVE 8 TO RETURN-CODE
+               WHEN STOP-AT = ZERO
+                   MOVE "STOP-AT " TO REJCTREC-SOURCE
+                   MOVE SPACES TO REJCTREC-KEY-VALUE
+                   MOVE STOP-AT TO REJCTREC-BAD-VALUE
+                   MOVE "R002" TO REJCTREC-REASON-CODE
+                   MOVE "STOP-AT must be greater than zero"
+                       TO REJCTREC-REASON-TEXT
+                   PERFORM WRITE-SKIREJ-RECORD
+                   MOVE "Y" TO SKI-DONE-SW
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+      *****************************************************************
+      *  WRITE-SKIREJ-RECORD - common line-out paragraph for rejected
+      *  SKIBIDIER input.
+      *****************************************************************
+       WRITE-SKIREJ-RECORD.
+           IF SKIREJ-OPEN
+               WRITE SKIREJ-FILE-RECORD FROM REJCTREC-RECORD
+           END-IF.
+
+      *****************************************************************
+      *  LOAD-MOD7-RULES - overlay the built-in MOD7-TABLE defaults
+      *  with whatever is on MOD7RUL, so the classification scheme can
+      *  be changed by editing that file instead of the program.  A
+      *  missing MOD7RUL just leaves the defaults in place.
+      *****************************************************************
+       LOAD-MOD7-RULES.
+           OPEN INPUT MOD7RUL-FILE
+           IF MOD7RUL-OK
+               PERFORM LOAD-ONE-MOD7-RULE UNTIL MOD7RUL-DONE
+               CLOSE MOD7RUL-FILE
+           END-IF.
+
+       LOAD-ONE-MOD7-RULE.
+           READ MOD7RUL-FILE INTO MOD7RUL-RECORD
+               AT END
+                   MOVE "Y" TO MOD7RUL-DONE-SW
+           END-READ
+           IF NOT MOD7RUL-DONE
+               PERFORM VALIDATE-MOD7RUL-KEY
+               IF MOD7RUL-KEY-VALID
+                   MOVE MOD7RUL-KEY OF MOD7RUL-RECORD TO MOD7RUL-KEY-WK
+                   MOVE MOD7RUL-WORD OF MOD7RUL-RECORD
+                       TO MOD7-TBL-WORD (MOD7RUL-KEY-WK + 1)
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  VALIDATE-MOD7RUL-KEY - MOD7RUL-KEY drives a subscript into
+      *  MOD7-TABLE, which only OCCURS 7 TIMES (valid remainders 0-6).
+      *  A key outside that range is rejected instead of being trusted
+      *  to index the table, the same scrutiny given STOP-AT and
+      *  DAMAGE.
+      *****************************************************************
+       VALIDATE-MOD7RUL-KEY.
+           MOVE "Y" TO MOD7RUL-KEY-VALID-SW
+           EVALUATE TRUE
+               WHEN MOD7RUL-KEY OF MOD7RUL-RECORD NOT NUMERIC
+                   MOVE "MOD7RUL " TO REJCTREC-SOURCE
+                   MOVE SPACES TO REJCTREC-KEY-VALUE
+                   MOVE MOD7RUL-KEY OF MOD7RUL-RECORD
+                       TO REJCTREC-BAD-VALUE
+                   MOVE "R001" TO REJCTREC-REASON-CODE
+                   MOVE "MOD7RUL-KEY is not numeric"
+                       TO REJCTREC-REASON-TEXT
+                   PERFORM WRITE-SKIREJ-RECORD
+                   MOVE "N" TO MOD7RUL-KEY-VALID-SW
+               WHEN MOD7RUL-KEY OF MOD7RUL-RECORD > 6
+                   MOVE "MOD7RUL " TO REJCTREC-SOURCE
+                   MOVE SPACES TO REJCTREC-KEY-VALUE
+                   MOVE MOD7RUL-KEY OF MOD7RUL-RECORD
+                       TO REJCTREC-BAD-VALUE
+                   MOVE "R002" TO REJCTREC-REASON-CODE
+                   MOVE "MOD7RUL-KEY must be 0 through 6"
+                       TO REJCTREC-REASON-TEXT
+                   PERFORM WRITE-SKIREJ-RECORD
+                   MOVE "N" TO MOD7RUL-KEY-VALID-SW
+           END-EVALUATE.
+
+      *****************************************************************
+      *  CHECK-FOR-CHECKPOINT - see whether a prior run left a restart
+      *  point behind.  A checkpoint with I greater than zero means the
+      *  job abended partway through and this run should resume there
+      *  instead of reprocessing every taxpayer from the top.  Run
+      *  ahead of TAXPYIN-IS-HEADER/STOP-AT validation so a bad header
+      *  on this run can never make TAXPYCL look OPEN OUTPUT-safe when
+      *  a prior run already left real data in it.
+      *****************************************************************
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT SKICKPT-FILE
+           IF SKICKPT-OK
+               READ SKICKPT-FILE INTO SKICKPT-RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               IF SKICKPT-I OF SKICKPT-RECORD > 0
+                   MOVE SKICKPT-I OF SKICKPT-RECORD TO I
+                   MOVE SKICKPT-STEP OF SKICKPT-RECORD TO STEP
+                   MOVE "Y" TO SKI-RESTART-SW
+                   DISPLAY "SKIBIDIER: resuming at taxpayer " I
+               END-IF
+               CLOSE SKICKPT-FILE
+           END-IF.
+
+      *****************************************************************
+      *  VALIDATE-DETAIL-TYPE - a detail record whose type byte is not
+      *  "D" (a mistyped or out-of-sync TAXPYIN) is rejected to SKIREJ
+      *  instead of being trusted as a taxpayer, the same scrutiny the
+      *  header record gets in INITIALIZE-PROGRAM.  Only this one
+      *  record is skipped -- the run continues with the next one.
+      *****************************************************************
+       VALIDATE-DETAIL-TYPE.
+           MOVE "Y" TO TAXPYIN-DETAIL-VALID-SW
+           IF NOT TAXPYIN-IS-DETAIL
+               MOVE "TAXPYIN " TO REJCTREC-SOURCE
+               MOVE SPACES TO REJCTREC-KEY-VALUE
+               MOVE TAXPYIN-REC-TYPE TO REJCTREC-BAD-VALUE
+               MOVE "R003" TO REJCTREC-REASON-CODE
+               MOVE "TAXPYIN detail record is not type D"
+                   TO REJCTREC-REASON-TEXT
+               PERFORM WRITE-SKIREJ-RECORD
+               MOVE "N" TO TAXPYIN-DETAIL-VALID-SW
+           END-IF.
+
+      *****************************************************************
+      *  SKIP-PROCESSED-RECORDS - fast-forward past the detail records
+      *  a previous run already skibidied, so a restart run does not
+      *  double-report a taxpayer.
+      *****************************************************************
+       SKIP-PROCESSED-RECORDS.
+           READ TAXPYIN-FILE INTO TAXPYIN-RECORD
+               AT END
+                   MOVE "Y" TO SKI-DONE-SW
+           END-READ
+           IF NOT SKI-DONE
+               ADD 1 TO SKI-SKIP-COUNT
+           END-IF.
+
+      *****************************************************************
+      *  PROCESS-TAXPAYERS - one taxpayer per pass, ID read straight
+      *  off the detail record instead of being implied by the loop
+      *  counter.
+      *****************************************************************
+       PROCESS-TAXPAYERS.
+           READ TAXPYIN-FILE INTO TAXPYIN-RECORD
+               AT END
+                   MOVE "Y" TO SKI-DONE-SW
+           END-READ
+           IF NOT SKI-DONE
+               PERFORM VALIDATE-DETAIL-TYPE
+               IF TAXPYIN-DETAIL-VALID
+                   MOVE TAXPYIN-DTL-TAXPAYER-ID OF TAXPYIN-DETAIL-RECORD
+                       TO TAXPAYER-ID
+                   MOVE SPACES TO WORD
+                   COMPUTE MOD7 = FUNCTION MOD(STEP 7)
+                   MOVE MOD7-TBL-WORD (MOD7 + 1) TO WORD
+
+                   DISPLAY TAXPAYER-ID " " WORD
+
+                   MOVE TAXPAYER-ID TO TAXPYCL-TAXPAYER-ID
+                   MOVE WORD TO TAXPYCL-WORD
+                   WRITE TAXPYCL-FILE-RECORD FROM TAXPYCL-RECORD
+                   PERFORM TALLY-CLASSIFICATION
+                   ADD 1 TO TAXPAYERS-DONE
+               END-IF
+
                ADD 1 TO I
                ADD 1 TO STEP
-           END-PERFORM
-           IF STOP-AT NOT = 0
+               ADD 1 TO SKI-CKPT-COUNT
+               IF SKI-CKPT-COUNT >= SKI-CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO SKI-CKPT-COUNT
+               END-IF
+               IF I > STOP-AT
+                   MOVE "Y" TO SKI-DONE-SW
+                   MOVE "Y" TO SKI-COMPLETE-SW
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  TALLY-CLASSIFICATION - bump the bucket counter for the WORD
+      *  this taxpayer landed in, feeding the end-of-run breakdown.
+      *  A WORD that does not match a known bucket (a custom MOD7RUL
+      *  entry, say) falls into SKI-CNT-OTHER so the totals still
+      *  reconcile against TAXPAYERS-DONE.
+      *****************************************************************
+       TALLY-CLASSIFICATION.
+           EVALUATE WORD
+               WHEN "Skibidi"
+                   ADD 1 TO SKI-CNT-SKIBIDI
+               WHEN "DopDop"
+                   ADD 1 TO SKI-CNT-DOPDOP
+               WHEN "DopYes"
+                   ADD 1 TO SKI-CNT-DOPYES
+               WHEN "Yes"
+                   ADD 1 TO SKI-CNT-YES
+               WHEN "Dop"
+                   ADD 1 TO SKI-CNT-DOP
+               WHEN "Dip"
+                   ADD 1 TO SKI-CNT-DIP
+               WHEN "DipDip"
+                   ADD 1 TO SKI-CNT-DIPDIP
+               WHEN OTHER
+                   ADD 1 TO SKI-CNT-OTHER
+           END-EVALUATE.
+
+      *****************************************************************
+      *  WRITE-CHECKPOINT - drop the current position to SKICKPT so a
+      *  rerun after an abend can resume from here instead of I = 1.
+      *****************************************************************
+       WRITE-CHECKPOINT.
+           MOVE I TO SKICKPT-I OF SKICKPT-RECORD
+           MOVE STEP TO SKICKPT-STEP OF SKICKPT-RECORD
+           OPEN OUTPUT SKICKPT-FILE
+           IF SKICKPT-OK
+               WRITE SKICKPT-FILE-RECORD FROM SKICKPT-RECORD
+               CLOSE SKICKPT-FILE
+           ELSE
+               DISPLAY "SKIBIDIER: unable to open SKICKPT, status "
+                       SKICKPT-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  CLEAR-CHECKPOINT - the run finished clean, so there is no
+      *  restart point to leave behind for next time.
+      *****************************************************************
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO SKICKPT-I OF SKICKPT-RECORD
+           MOVE ZERO TO SKICKPT-STEP OF SKICKPT-RECORD
+           OPEN OUTPUT SKICKPT-FILE
+           IF SKICKPT-OK
+               WRITE SKICKPT-FILE-RECORD FROM SKICKPT-RECORD
+               CLOSE SKICKPT-FILE
+           ELSE
+               DISPLAY "SKIBIDIER: unable to open SKICKPT, status "
+                       SKICKPT-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  FINALIZE-PROGRAM - close up and report the taxpayer count the
+      *  same way the interactive version used to.
+      *****************************************************************
+       FINALIZE-PROGRAM.
+           IF TAXPAYERS-DONE NOT = 0
                DISPLAY ""
-               IF STOP-AT = 1
+               IF TAXPAYERS-DONE = 1
                    DISPLAY "Successfully skibidied 1 taxpayer"
                ELSE
-                   DISPLAY "Successfully skibidied " STOP-AT " taxpayers"
+                   DISPLAY "Successfully skibidied " TAXPAYERS-DONE
+                           " taxpayers"
                END-IF
            END-IF
-           STOP RUN.
+           PERFORM WRITE-SUMMARY-REPORT
+           IF SKI-COMPLETE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           IF TAXPYIN-OPEN
+               CLOSE TAXPYIN-FILE
+           END-IF
+           IF TAXPYCL-OPEN
+               CLOSE TAXPYCL-FILE
+           END-IF
+           IF SKIREJ-OPEN
+               CLOSE SKIREJ-FILE
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-SUMMARY-REPORT - classification-breakdown report so the
+      *  daily volumes can be reconciled bucket by bucket instead of
+      *  just against a single grand total.
+      *****************************************************************
+       WRITE-SUMMARY-REPORT.
+           IF TAXPAYERS-DONE NOT = 0
+               DISPLAY ""
+               DISPLAY "SKIBIDIER Classification Breakdown"
+               DISPLAY "-----------------------------------"
+               DISPLAY "Skibidi . . . . . . " SKI-CNT-SKIBIDI
+               DISPLAY "DopDop  . . . . . . " SKI-CNT-DOPDOP
+               DISPLAY "DopYes  . . . . . . " SKI-CNT-DOPYES
+               DISPLAY "Yes . . . . . . . . " SKI-CNT-YES
+               DISPLAY "Dop . . . . . . . . " SKI-CNT-DOP
+               DISPLAY "Dip . . . . . . . . " SKI-CNT-DIP
+               DISPLAY "DipDip  . . . . . . " SKI-CNT-DIPDIP
+               DISPLAY "Other . . . . . . . " SKI-CNT-OTHER
+               DISPLAY "-----------------------------------"
+               DISPLAY "Total . . . . . . . " TAXPAYERS-DONE
+           END-IF.
